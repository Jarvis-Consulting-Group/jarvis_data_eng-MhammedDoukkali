@@ -0,0 +1,43 @@
+//RUNRPT08 JOB (ACCTNO),'CLASS REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* RUNS THE CLASS REPORT (PRGR0008) IMMEDIATELY AFTER THE       *
+//* NIGHTLY STUDENT LOAD COMPLETES, AND ROUTES THE SPOOLED        *
+//* REPORT (CLASSRPT.OUT) TO THE REGISTRAR DISTRIBUTION QUEUE.    *
+//* SCHEDULED TO FOLLOW JOB NITELOAD IN THE NIGHTLY CYCLE.        *
+//*--------------------------------------------------------------*
+//*
+//WAITLOAD EXEC PGM=IEFBR14
+//*        THIS STEP IS A PLACEHOLDER. THE DEPENDENCY ON JOB
+//*        NITELOAD IS ENFORCED BY THE SCHEDULER, WHICH HOLDS
+//*        THIS JOB UNTIL NITELOAD ENDS RC=0000 - THERE IS NO
+//*        PRIOR STEP IN THIS JOB FOR A COND TEST TO CHECK.
+//*
+//RPT008   EXEC PGM=PRGR0008
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDENT  DD DSN=PROD.STUDENT.VSAM,DISP=SHR
+//CLASSOUT DD DSN=PROD.CLASSRPT.OUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CLASSCKP DD DSN=PROD.CLASSRPT.CKP,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//COURSECP DD DSN=PROD.COURSE.CAP,DISP=SHR
+//CLASSCSV DD DSN=PROD.CLASSRPT.CSV,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+N
+/*
+//*
+//DIST     EXEC PGM=IEBGENER,COND=(0,NE,RPT008)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.CLASSRPT.OUT,DISP=SHR
+//SYSUT2   DD SYSOUT=(R,DRCTRPT),DEST=REGISTRAR,
+//            DCB=(RECFM=FB,LRECL=132)
+//*
