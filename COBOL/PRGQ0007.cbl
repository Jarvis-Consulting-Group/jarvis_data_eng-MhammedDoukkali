@@ -7,9 +7,10 @@
        FILE-CONTROL.
            SELECT STUDENT-VSAM-FILE ASSIGN TO 'STUDENT.VSAM'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS STUDENT-VSAM-ID
                ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
+                   WITH DUPLICATES
                FILE STATUS IS FILE-CHECK-KEY.
 
        DATA DIVISION.
@@ -72,6 +73,68 @@
            05 WS-DISPLAY-COUNT  PIC 9(4) VALUE 0.
            05 WS-FORMATTED-DATE PIC X(10).
 
+       01  WS-MENU-CHOICE            PIC X.
+           88 WS-CHOICE-ID-QUERY         VALUE '1'.
+           88 WS-CHOICE-DATE-RANGE-QUERY VALUE '2'.
+
+       01  WS-DATE-RANGE-FROM        PIC 9(8).
+       01  WS-DATE-RANGE-TO          PIC 9(8).
+
+       01  WS-ENROLLMENT-TYPE        PIC X(17).
+
+       01  WS-DATE-TO-FORMAT         PIC 9(8).
+
+       01  WS-DATE-TO-VALIDATE       PIC 9(8).
+       01  WS-DATE-TO-VALIDATE-R REDEFINES WS-DATE-TO-VALIDATE.
+           05 WS-VAL-CCYY            PIC 9(4).
+           05 WS-VAL-MM              PIC 9(2).
+           05 WS-VAL-DD              PIC 9(2).
+
+       01  WS-VALID-DATE-SWITCH      PIC X     VALUE 'Y'.
+           88 WS-DATE-IS-VALID                 VALUE 'Y'.
+           88 WS-DATE-IS-INVALID                VALUE 'N'.
+
+       01  WS-LEAP-YEAR-WORK.
+           05 WS-LEAP-QUOTIENT       PIC 9(4).
+           05 WS-LEAP-REM-4          PIC 9(4).
+           05 WS-LEAP-REM-100        PIC 9(4).
+           05 WS-LEAP-REM-400        PIC 9(4).
+
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 28.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+       01  WS-DAYS-IN-MONTH-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05 WS-DAYS-IN-MONTH       PIC 9(2)  OCCURS 12 TIMES.
+
+       01  WS-DISPLAY-DATES.
+           05 FD-DOB-DISPLAY          PIC X(10).
+           05 FD-INSERTDATE-DISPLAY   PIC X(10).
+           05 FD-UPDATEDATE-DISPLAY   PIC X(10).
+           05 FD-INCLUSIONDATE-DISPLAY PIC X(10).
+
+       01  DATE-RANGE-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 46 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  DATE-RANGE-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(1) VALUE SPACES.
+           05 TITRE21      PIC X(24) VALUE ' Q U E R Y  S T U D E N '.
+           05 TITRE22      PIC X(17) VALUE 'T S  B Y  D A T E'.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
 
        01  ID-QUERY-HEADER.
            05 FILLER      PIC X VALUE '+'.
@@ -89,3 +152,239 @@
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
+           PERFORM 1000-GET-MENU-CHOICE.
+
+           EVALUATE TRUE
+               WHEN WS-CHOICE-ID-QUERY
+                   PERFORM 2000-QUERY-BY-ID THRU 2000-EXIT
+               WHEN WS-CHOICE-DATE-RANGE-QUERY
+                   PERFORM 3000-QUERY-BY-DATE-RANGE THRU 3000-EXIT
+               WHEN OTHER
+                   DISPLAY 'INVALID SELECTION - ENDING PROGRAM.'
+           END-EVALUATE.
+
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+       1000-GET-MENU-CHOICE.
+           DISPLAY ID-QUERY-HEADER
+           DISPLAY ID-QUERY-HEADER2
+           DISPLAY ID-QUERY-HEADER
+           DISPLAY ' '
+           DISPLAY '1. QUERY A STUDENT BY ID'
+           DISPLAY '2. QUERY STUDENTS BY ENROLLMENT DATE RANGE'
+           DISPLAY 'ENTER YOUR SELECTION: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * QUERY A SINGLE STUDENT BY PRIMARY KEY (STUDENT-VSAM-ID)        *
+      *---------------------------------------------------------------*
+       2000-QUERY-BY-ID.
+           OPEN INPUT STUDENT-VSAM-FILE.
+
+           DISPLAY 'ENTER STUDENT ID TO QUERY: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-ID.
+
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO STUDENT-VSAM-ID.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           EVALUATE FILE-CHECK-KEY
+               WHEN '00'
+                   PERFORM 2100-DISPLAY-STUDENT-RECORD
+                       THRU 2100-EXIT
+               WHEN '23'
+                   DISPLAY ' '
+                   DISPLAY 'STUDENT ID ' WS-INPUT-STUDENT-VSAM-ID
+                       ' NOT FOUND.'
+               WHEN OTHER
+                   DISPLAY ' '
+                   DISPLAY 'ERROR READING STUDENT-VSAM-FILE, '
+                       'FILE STATUS: ' FILE-CHECK-KEY
+           END-EVALUATE.
+
+           CLOSE STUDENT-VSAM-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-DISPLAY-STUDENT-RECORD.
+           MOVE WS-STUDENT-VSAM-DOB TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE THRU 9000-EXIT
+           MOVE WS-FORMATTED-DATE TO FD-DOB-DISPLAY
+
+           MOVE WS-VSAM-INSERTDATE TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE THRU 9000-EXIT
+           MOVE WS-FORMATTED-DATE TO FD-INSERTDATE-DISPLAY
+
+           MOVE WS-VSAM-UPDATEDATE TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE THRU 9000-EXIT
+           MOVE WS-FORMATTED-DATE TO FD-UPDATEDATE-DISPLAY
+
+           IF STUDENT-VSAM-INCLUSION-DATE = ZERO
+               MOVE 'FIRST-TIME ENROLL' TO WS-ENROLLMENT-TYPE
+               MOVE SPACES TO FD-INCLUSIONDATE-DISPLAY
+           ELSE
+               MOVE 'RE-ENROLLMENT' TO WS-ENROLLMENT-TYPE
+               MOVE STUDENT-VSAM-INCLUSION-DATE TO WS-DATE-TO-FORMAT
+               PERFORM 9000-FORMAT-DATE THRU 9000-EXIT
+               MOVE WS-FORMATTED-DATE TO FD-INCLUSIONDATE-DISPLAY
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'STUDENT ID      : ' WS-STUDENT-VSAM-ID
+           DISPLAY 'NAME            : ' WS-STUDENT-VSAM-NAME
+           DISPLAY 'DATE OF BIRTH   : ' FD-DOB-DISPLAY
+           DISPLAY 'COURSE          : ' WS-STUDENT-VSAM-COURSE
+           DISPLAY 'INSERT DATE     : ' FD-INSERTDATE-DISPLAY
+           DISPLAY 'UPDATE DATE     : ' FD-UPDATEDATE-DISPLAY
+           DISPLAY 'ENROLLMENT TYPE : ' WS-ENROLLMENT-TYPE
+           DISPLAY 'INCLUSION DATE  : ' FD-INCLUSIONDATE-DISPLAY.
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * QUERY STUDENTS INSERTED WITHIN A FROM/TO DATE RANGE, WALKING  *
+      * THE STUDENT-VSAM-INSERTDATE ALTERNATE INDEX                   *
+      *---------------------------------------------------------------*
+       3000-QUERY-BY-DATE-RANGE.
+           MOVE 0 TO WS-DISPLAY-COUNT.
+
+           DISPLAY DATE-RANGE-HEADER
+           DISPLAY DATE-RANGE-HEADER2
+           DISPLAY DATE-RANGE-HEADER.
+
+           DISPLAY 'ENTER FROM DATE (CCYYMMDD): ' WITH NO ADVANCING
+           ACCEPT WS-DATE-RANGE-FROM.
+           MOVE WS-DATE-RANGE-FROM TO WS-DATE-TO-VALIDATE.
+           PERFORM 9100-VALIDATE-DATE THRU 9100-EXIT.
+
+           IF WS-DATE-IS-INVALID
+               DISPLAY 'FROM DATE IS NOT A VALID CALENDAR DATE.'
+               GO TO 3000-EXIT
+           END-IF.
+
+           DISPLAY 'ENTER TO DATE   (CCYYMMDD): ' WITH NO ADVANCING
+           ACCEPT WS-DATE-RANGE-TO.
+           MOVE WS-DATE-RANGE-TO TO WS-DATE-TO-VALIDATE.
+           PERFORM 9100-VALIDATE-DATE THRU 9100-EXIT.
+
+           IF WS-DATE-IS-INVALID
+               DISPLAY 'TO DATE IS NOT A VALID CALENDAR DATE.'
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF WS-DATE-RANGE-FROM > WS-DATE-RANGE-TO
+               DISPLAY 'FROM DATE MUST NOT BE AFTER TO DATE.'
+               GO TO 3000-EXIT
+           END-IF.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+
+           MOVE WS-DATE-RANGE-FROM TO STUDENT-VSAM-INSERTDATE.
+           START STUDENT-VSAM-FILE KEY IS NOT LESS THAN
+               STUDENT-VSAM-INSERTDATE
+               INVALID KEY
+                   SET ENDOFFILE TO TRUE
+           END-START.
+
+           IF NOT ENDOFFILE
+               READ STUDENT-VSAM-FILE NEXT RECORD
+                   INTO WS-STUDENT-VSAM-RECORD
+                   AT END
+                       SET ENDOFFILE TO TRUE
+               END-READ
+           END-IF.
+
+           PERFORM 3100-PROCESS-DATE-RANGE-RECORD
+               UNTIL ENDOFFILE
+                  OR WS-VSAM-INSERTDATE > WS-DATE-RANGE-TO.
+
+           DISPLAY ' '
+           DISPLAY 'STUDENTS FOUND IN RANGE: ' WS-DISPLAY-COUNT.
+
+           CLOSE STUDENT-VSAM-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-PROCESS-DATE-RANGE-RECORD.
+           MOVE WS-STUDENT-VSAM-DOB TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE THRU 9000-EXIT
+           MOVE WS-FORMATTED-DATE TO FD-DOB-DISPLAY
+
+           MOVE WS-VSAM-INSERTDATE TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE THRU 9000-EXIT
+           MOVE WS-FORMATTED-DATE TO FD-INSERTDATE-DISPLAY
+
+           DISPLAY WS-STUDENT-VSAM-ID
+               ' | ' WS-STUDENT-VSAM-NAME
+               ' | ' FD-DOB-DISPLAY
+               ' | ' WS-STUDENT-VSAM-COURSE
+               ' | ' FD-INSERTDATE-DISPLAY
+
+           ADD 1 TO WS-DISPLAY-COUNT
+
+           READ STUDENT-VSAM-FILE NEXT RECORD
+               INTO WS-STUDENT-VSAM-RECORD
+               AT END
+                   SET ENDOFFILE TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * SHARED UTILITY: FORMAT A CCYYMMDD DATE AS MM/DD/CCYY           *
+      *---------------------------------------------------------------*
+       9000-FORMAT-DATE.
+           MOVE SPACES TO WS-FORMATTED-DATE
+           MOVE WS-DATE-TO-FORMAT (5:2) TO WS-FORMATTED-DATE (1:2)
+           MOVE '/' TO WS-FORMATTED-DATE (3:1)
+           MOVE WS-DATE-TO-FORMAT (7:2) TO WS-FORMATTED-DATE (4:2)
+           MOVE '/' TO WS-FORMATTED-DATE (6:1)
+           MOVE WS-DATE-TO-FORMAT (1:4) TO WS-FORMATTED-DATE (7:4).
+       9000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * SHARED UTILITY: VALIDATE A CCYYMMDD DATE IS A REAL CALENDAR   *
+      * DATE - REJECTS BAD MONTHS, BAD DAYS, AND BAD LEAP-DAY DATES    *
+      *---------------------------------------------------------------*
+       9100-VALIDATE-DATE.
+           SET WS-DATE-IS-VALID TO TRUE.
+
+           IF WS-VAL-MM < 1 OR WS-VAL-MM > 12
+               SET WS-DATE-IS-INVALID TO TRUE
+           END-IF.
+
+           IF WS-DATE-IS-VALID
+               IF WS-VAL-DD < 1
+                   OR WS-VAL-DD > WS-DAYS-IN-MONTH (WS-VAL-MM)
+                   SET WS-DATE-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+           IF WS-DATE-IS-VALID AND WS-VAL-MM = 02 AND WS-VAL-DD = 29
+               DIVIDE WS-VAL-CCYY BY 4
+                   GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-4
+               DIVIDE WS-VAL-CCYY BY 100
+                   GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-100
+               DIVIDE WS-VAL-CCYY BY 400
+                   GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-400
+               IF WS-LEAP-REM-4 NOT = 0
+                   SET WS-DATE-IS-INVALID TO TRUE
+               ELSE
+                   IF WS-LEAP-REM-100 = 0 AND WS-LEAP-REM-400 NOT = 0
+                       SET WS-DATE-IS-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+       END PROGRAM PRGQ0007.
