@@ -18,6 +18,21 @@
                ALTERNATE KEY IS STUDENT-VSAM-COURSE
                WITH DUPLICATES.
 
+           SELECT CLASS-REPORT-FILE ASSIGN TO 'CLASSRPT.OUT'
+            FILE STATUS IS WS-REPORT-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CLASSRPT.CKP'
+            FILE STATUS IS WS-CKPT-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COURSE-CAPACITY-FILE ASSIGN TO 'COURSE.CAP'
+            FILE STATUS IS WS-CAP-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLASS-CSV-FILE ASSIGN TO 'CLASSRPT.CSV'
+            FILE STATUS IS WS-CSV-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -38,10 +53,37 @@
            05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
            05 SEPARATOR5-VSAM               PIC X VALUE ','.
            05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+           05 STUDENT-VSAM-INCLUSION-DATE   PIC 9(8).
+
+       FD  CLASS-REPORT-FILE.
+       01  CLASS-REPORT-RECORD              PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-ID                  PIC 9(4).
+           05 CKPT-SEPARATOR                PIC X VALUE ','.
+           05 CKPT-TOTAL-STUDENTS           PIC 9(4).
+
+       FD  COURSE-CAPACITY-FILE.
+       01  CAPACITY-RECORD.
+           05 CAP-COURSE                    PIC X(15).
+           05 CAP-SEPARATOR                 PIC X.
+           05 CAP-LIMIT                     PIC 9(4).
+
+       FD  CLASS-CSV-FILE.
+       01  CLASS-CSV-RECORD                 PIC X(132).
 
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS   PIC XX.
+       01  WS-REPORT-FILE-STATUS            PIC XX.
+       01  WS-REPORT-LINE                   PIC X(132).
+       01  WS-CKPT-STATUS                   PIC XX.
+       01  WS-CKPT-LAST-ID                  PIC 9(4) VALUE 0.
+       01  WS-CKPT-TOTAL                    PIC 9(4) VALUE 0.
+       01  WS-RESTART-SW                    PIC X    VALUE 'N'.
+           88 WS-IS-RESTART                      VALUE 'Y'.
+       01  WS-CKPT-INTERVAL-COUNT           PIC 9(4) VALUE 0.
 
 
        01  WS-STUDENT-VSAM-RECORD.
@@ -50,6 +92,10 @@
            05 WS-STUDENT-VSAM-NAME             PIC X(27).
            05 WS-SEPARATOR2-VSAM               PIC X.
            05 WS-STUDENT-VSAM-DOB              PIC 9(8).
+           05 WS-STUDENT-VSAM-DOB-R REDEFINES WS-STUDENT-VSAM-DOB.
+               10 WS-DOB-CCYY                      PIC 9(4).
+               10 WS-DOB-MM                        PIC 9(2).
+               10 WS-DOB-DD                        PIC 9(2).
            05 WS-SEPARATOR3-VSAM               PIC X.
            05 WS-STUDENT-VSAM-COURSE           PIC X(15).
            05 WS-SEPARATOR4-VSAM               PIC X.
@@ -64,22 +110,138 @@
            05 WS-PREV-COURSE      PIC X(15) VALUE SPACES.
            05 WS-TOTAL-STUDENTS  PIC 9(4) VALUE 0.
 
+       01  WS-COURSE-SUMMARY-TABLE.
+           05 WS-CS-ENTRY OCCURS 50 TIMES INDEXED BY WS-CS-IDX.
+               10 WS-CS-COURSE             PIC X(15) VALUE SPACES.
+               10 WS-CS-COUNT              PIC 9(6)  VALUE 0.
+       01  WS-COURSE-SUMMARY-COUNT         PIC 9(4)  VALUE 0.
+       01  WS-CS-SEARCH-IDX                PIC 9(4).
+       01  WS-CS-FOUND-SW                  PIC X     VALUE 'N'.
+           88 WS-CS-FOUND                        VALUE 'Y'.
+       01  WS-CS-OVERFLOW-SW               PIC X     VALUE 'N'.
+           88 WS-CS-OVERFLOW                      VALUE 'Y'.
+
+       01  WS-TODAY                        PIC 9(8).
+       01  WS-TODAY-R REDEFINES WS-TODAY.
+           05 WS-TODAY-CCYY                PIC 9(4).
+           05 WS-TODAY-MM                  PIC 9(2).
+           05 WS-TODAY-DD                  PIC 9(2).
+
+       01  WS-AGE                          PIC 9(3).
+       01  WS-BIRTHDAY-FLAG                PIC X(20) VALUE SPACES.
+       01  WS-TODAY-DOY                    PIC 9(3).
+       01  WS-BDAY-DOY                     PIC 9(3).
+       01  WS-BDAY-DIFF                    PIC S9(4).
+
+       01  WS-CUM-DAYS-TABLE.
+           05 FILLER                 PIC 9(3)  VALUE 0.
+           05 FILLER                 PIC 9(3)  VALUE 31.
+           05 FILLER                 PIC 9(3)  VALUE 59.
+           05 FILLER                 PIC 9(3)  VALUE 90.
+           05 FILLER                 PIC 9(3)  VALUE 120.
+           05 FILLER                 PIC 9(3)  VALUE 151.
+           05 FILLER                 PIC 9(3)  VALUE 181.
+           05 FILLER                 PIC 9(3)  VALUE 212.
+           05 FILLER                 PIC 9(3)  VALUE 243.
+           05 FILLER                 PIC 9(3)  VALUE 273.
+           05 FILLER                 PIC 9(3)  VALUE 304.
+           05 FILLER                 PIC 9(3)  VALUE 334.
+       01  WS-CUM-DAYS-R REDEFINES WS-CUM-DAYS-TABLE.
+           05 WS-CUM-DAYS            PIC 9(3)  OCCURS 12 TIMES.
+
+       01  WS-DATE-TO-FORMAT         PIC 9(8).
+       01  WS-FORMATTED-DATE         PIC X(10).
+
+       01  WS-DISPLAY-DATES.
+           05 WS-DOB-DISPLAY            PIC X(10).
+           05 WS-INSERTDATE-DISPLAY     PIC X(10).
+           05 WS-UPDATEDATE-DISPLAY     PIC X(10).
+
+       01  WS-RECON-COUNT               PIC 9(6) VALUE 0.
+       01  WS-RECON-EOF-SW              PIC X    VALUE 'N'.
+           88 WS-RECON-EOF                   VALUE 'Y'.
+
+       01  WS-SORT-ANSWER                PIC X    VALUE 'N'.
+           88 WS-SORT-BY-NAME                 VALUE 'Y' 'y'.
+
+      *---------------------------------------------------------------*
+      * BUFFERS THE CURRENT COURSE'S STUDENTS SO THEY CAN BE PRINTED   *
+      * IN ALPHABETICAL ORDER BY NAME WHEN THE SORT OPTION IS ON       *
+      *---------------------------------------------------------------*
+       01  WS-COURSE-BUFFER-TABLE.
+           05 WS-CB-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-SORT-I WS-SORT-J.
+               10 WS-CB-ID                     PIC 9(4).
+               10 WS-CB-NAME                   PIC X(27).
+               10 WS-CB-DOB-DISPLAY            PIC X(10).
+               10 WS-CB-INSERTDATE-DISPLAY     PIC X(10).
+               10 WS-CB-UPDATEDATE-DISPLAY     PIC X(10).
+               10 WS-CB-AGE                    PIC 9(3).
+               10 WS-CB-BIRTHDAY-FLAG          PIC X(20).
+       01  WS-COURSE-BUFFER-COUNT          PIC 9(4) VALUE 0.
+       01  WS-SORT-J-LIMIT                 PIC 9(4).
+
+       01  WS-CB-TEMP.
+           05 WS-CBT-ID                     PIC 9(4).
+           05 WS-CBT-NAME                   PIC X(27).
+           05 WS-CBT-DOB-DISPLAY            PIC X(10).
+           05 WS-CBT-INSERTDATE-DISPLAY     PIC X(10).
+           05 WS-CBT-UPDATEDATE-DISPLAY     PIC X(10).
+           05 WS-CBT-AGE                    PIC 9(3).
+           05 WS-CBT-BIRTHDAY-FLAG          PIC X(20).
+
+       01  WS-CAP-FILE-STATUS              PIC XX.
+       01  WS-CAP-COURSE-LIMIT             PIC 9(4) VALUE 0.
+       01  WS-CAP-FOUND-SW                 PIC X    VALUE 'N'.
+           88 WS-CAP-FOUND                      VALUE 'Y'.
+
+       01  WS-CSV-FILE-STATUS              PIC XX.
+       01  WS-CSV-LINE                     PIC X(132).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
             PERFORM 1000-DISPLAY-HEADER.
 
+           DISPLAY 'SORT STUDENTS ALPHABETICALLY WITHIN EACH COURSE'
+               ' (Y/N)? '
+           ACCEPT WS-SORT-ANSWER.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           PERFORM 9300-CHECK-FOR-RESTART.
+
            OPEN INPUT STUDENT-VSAM-FILE.
 
-           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
-               AT END SET ENDOFFILE TO TRUE.
+           IF WS-IS-RESTART
+               OPEN EXTEND CLASS-REPORT-FILE
+               OPEN EXTEND CLASS-CSV-FILE
+               MOVE WS-CKPT-TOTAL TO WS-TOTAL-STUDENTS
+               DISPLAY 'RESTARTING AFTER STUDENT ID ' WS-CKPT-LAST-ID
+               MOVE WS-CKPT-LAST-ID TO STUDENT-VSAM-ID
+               START STUDENT-VSAM-FILE KEY IS GREATER THAN
+                   STUDENT-VSAM-ID
+                   INVALID KEY
+                       SET ENDOFFILE TO TRUE
+               END-START
+               IF NOT ENDOFFILE
+                   READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+                       AT END SET ENDOFFILE TO TRUE
+                   END-READ
+               END-IF
+           ELSE
+               OPEN OUTPUT CLASS-REPORT-FILE
+               OPEN OUTPUT CLASS-CSV-FILE
+               PERFORM 9500-WRITE-CSV-HEADER
+               READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-IF.
 
            PERFORM 1100-PROCESS-RECORD UNTIL ENDOFFILE.
 
            PERFORM 1400-STOP-PROGRAM.
 
-           STOP RUN.
-
        1000-DISPLAY-HEADER.
        DISPLAY '------------------------------------------------------'
                '-------------------------------------'
@@ -87,6 +249,16 @@
        DISPLAY '------------------------------------------------------'
                '-------------------------------------'.
 
+           MOVE '----------------------------------------------------'
+               TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           MOVE '                            CLASS REPORT            '
+               TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           MOVE '----------------------------------------------------'
+               TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE.
+
 
        1100-PROCESS-RECORD.
            MOVE STUDENT-VSAM-COURSE TO WS-CURRENT-COURSE.
@@ -100,18 +272,203 @@
            END-IF
 
 
-           DISPLAY WS-STUDENT-VSAM-ID
-           " | "WS-STUDENT-VSAM-NAME
-           " | "WS-STUDENT-VSAM-DOB
-           " | "WS-VSAM-INSERTDATE
-           "    | "WS-VSAM-UPDATEDATE.
+           PERFORM 1150-CALC-AGE-AND-BIRTHDAY.
+           PERFORM 1160-FORMAT-DETAIL-DATES.
+
+           IF WS-SORT-BY-NAME
+               PERFORM 1170-BUFFER-STUDENT-RECORD
+           ELSE
+               PERFORM 1180-PRINT-DETAIL-LINE
+           END-IF.
+
+           PERFORM 9510-WRITE-CSV-DETAIL.
 
            ADD 1 TO WS-STUDENT-COUNT.
            ADD 1 to WS-TOTAL-STUDENTS.
 
+           PERFORM 9310-WRITE-CHECKPOINT.
+
            READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
                AT END SET ENDOFFILE TO TRUE.
 
+      *---------------------------------------------------------------*
+      * COMPUTE CURRENT AGE FROM DOB AND FLAG A BIRTHDAY FALLING       *
+      * WITHIN THE NEXT 30 DAYS (APPROXIMATE - IGNORES LEAP DAY        *
+      * WHEN SPANNING FEBRUARY 29)                                     *
+      *---------------------------------------------------------------*
+       1150-CALC-AGE-AND-BIRTHDAY.
+           COMPUTE WS-AGE = WS-TODAY-CCYY - WS-DOB-CCYY.
+           IF WS-TODAY-MM < WS-DOB-MM
+               SUBTRACT 1 FROM WS-AGE
+           ELSE
+               IF WS-TODAY-MM = WS-DOB-MM AND WS-TODAY-DD < WS-DOB-DD
+                   SUBTRACT 1 FROM WS-AGE
+               END-IF
+           END-IF.
+
+           COMPUTE WS-TODAY-DOY = WS-CUM-DAYS (WS-TODAY-MM)
+               + WS-TODAY-DD.
+           COMPUTE WS-BDAY-DOY = WS-CUM-DAYS (WS-DOB-MM) + WS-DOB-DD.
+           COMPUTE WS-BDAY-DIFF = WS-BDAY-DOY - WS-TODAY-DOY.
+           IF WS-BDAY-DIFF < 0
+               ADD 365 TO WS-BDAY-DIFF
+           END-IF.
+
+           IF WS-BDAY-DIFF <= 30
+               MOVE '** BIRTHDAY SOON **' TO WS-BIRTHDAY-FLAG
+           ELSE
+               MOVE SPACES TO WS-BIRTHDAY-FLAG
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * FORMAT DOB/INSERTDATE/UPDATEDATE AS MM/DD/YYYY FOR THE DETAIL *
+      * LINE INSTEAD OF PRINTING RAW CCYYMMDD NUMBERS                 *
+      *---------------------------------------------------------------*
+       1160-FORMAT-DETAIL-DATES.
+           MOVE WS-STUDENT-VSAM-DOB TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE
+           MOVE WS-FORMATTED-DATE TO WS-DOB-DISPLAY
+
+           MOVE WS-VSAM-INSERTDATE TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE
+           MOVE WS-FORMATTED-DATE TO WS-INSERTDATE-DISPLAY
+
+           MOVE WS-VSAM-UPDATEDATE TO WS-DATE-TO-FORMAT
+           PERFORM 9000-FORMAT-DATE
+           MOVE WS-FORMATTED-DATE TO WS-UPDATEDATE-DISPLAY.
+
+      *---------------------------------------------------------------*
+      * DISPLAY AND SPOOL ONE DETAIL LINE IMMEDIATELY (UNSORTED MODE)  *
+      *---------------------------------------------------------------*
+       1180-PRINT-DETAIL-LINE.
+           DISPLAY WS-STUDENT-VSAM-ID
+          " | "WS-STUDENT-VSAM-NAME
+          " | "WS-DOB-DISPLAY
+          " | "WS-INSERTDATE-DISPLAY
+          "    | "WS-UPDATEDATE-DISPLAY
+          " | AGE "WS-AGE
+          " | "WS-BIRTHDAY-FLAG.
+
+           STRING WS-STUDENT-VSAM-ID    DELIMITED BY SIZE
+               " | "                    DELIMITED BY SIZE
+               WS-STUDENT-VSAM-NAME     DELIMITED BY SIZE
+               " | "                    DELIMITED BY SIZE
+               WS-DOB-DISPLAY           DELIMITED BY SIZE
+               " | "                    DELIMITED BY SIZE
+               WS-INSERTDATE-DISPLAY    DELIMITED BY SIZE
+               "    | "                 DELIMITED BY SIZE
+               WS-UPDATEDATE-DISPLAY    DELIMITED BY SIZE
+               " | AGE "                DELIMITED BY SIZE
+               WS-AGE                   DELIMITED BY SIZE
+               " | "                    DELIMITED BY SIZE
+               WS-BIRTHDAY-FLAG         DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE.
+
+      *---------------------------------------------------------------*
+      * HOLD THIS STUDENT IN THE COURSE BUFFER INSTEAD OF PRINTING IT  *
+      * IMMEDIATELY, SO THE COURSE CAN BE FLUSHED IN NAME ORDER        *
+      *---------------------------------------------------------------*
+       1170-BUFFER-STUDENT-RECORD.
+           IF WS-COURSE-BUFFER-COUNT < 200
+               ADD 1 TO WS-COURSE-BUFFER-COUNT
+               MOVE WS-STUDENT-VSAM-ID
+                   TO WS-CB-ID (WS-COURSE-BUFFER-COUNT)
+               MOVE WS-STUDENT-VSAM-NAME
+                   TO WS-CB-NAME (WS-COURSE-BUFFER-COUNT)
+               MOVE WS-DOB-DISPLAY
+                   TO WS-CB-DOB-DISPLAY (WS-COURSE-BUFFER-COUNT)
+               MOVE WS-INSERTDATE-DISPLAY
+                   TO WS-CB-INSERTDATE-DISPLAY (WS-COURSE-BUFFER-COUNT)
+               MOVE WS-UPDATEDATE-DISPLAY
+                   TO WS-CB-UPDATEDATE-DISPLAY (WS-COURSE-BUFFER-COUNT)
+               MOVE WS-AGE
+                   TO WS-CB-AGE (WS-COURSE-BUFFER-COUNT)
+               MOVE WS-BIRTHDAY-FLAG
+                   TO WS-CB-BIRTHDAY-FLAG (WS-COURSE-BUFFER-COUNT)
+           ELSE
+               DISPLAY 'WARNING: COURSE ROSTER EXCEEDS 200 - SOME '
+                   'STUDENTS PRINTED OUT OF ORDER'
+               STRING 'WARNING: COURSE ROSTER EXCEEDS 200 - SOME '
+                       DELIMITED BY SIZE
+                   'STUDENTS PRINTED OUT OF ORDER' DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               PERFORM 9100-WRITE-REPORT-LINE
+               PERFORM 1180-PRINT-DETAIL-LINE
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * BUBBLE-SORT THE COURSE BUFFER INTO ASCENDING NAME ORDER        *
+      *---------------------------------------------------------------*
+       1190-SORT-COURSE-BUFFER.
+           PERFORM 1191-SORT-OUTER-PASS
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-COURSE-BUFFER-COUNT.
+
+       1191-SORT-OUTER-PASS.
+           COMPUTE WS-SORT-J-LIMIT = WS-COURSE-BUFFER-COUNT - WS-SORT-I.
+           PERFORM 1192-SORT-INNER-COMPARE
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-SORT-J-LIMIT.
+
+       1192-SORT-INNER-COMPARE.
+           IF WS-CB-NAME (WS-SORT-J) > WS-CB-NAME (WS-SORT-J + 1)
+               PERFORM 1193-SWAP-BUFFER-ENTRIES
+           END-IF.
+
+       1193-SWAP-BUFFER-ENTRIES.
+           MOVE WS-CB-ENTRY (WS-SORT-J)     TO WS-CB-TEMP.
+           MOVE WS-CB-ENTRY (WS-SORT-J + 1) TO WS-CB-ENTRY (WS-SORT-J).
+           MOVE WS-CB-TEMP TO WS-CB-ENTRY (WS-SORT-J + 1).
+
+      *---------------------------------------------------------------*
+      * PRINT THE SORTED COURSE BUFFER AND EMPTY IT FOR THE NEXT       *
+      * COURSE                                                         *
+      *---------------------------------------------------------------*
+       1195-FLUSH-COURSE-BUFFER.
+           PERFORM 1196-PRINT-BUFFER-ENTRY
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I > WS-COURSE-BUFFER-COUNT.
+           MOVE 0 TO WS-COURSE-BUFFER-COUNT.
+
+       1196-PRINT-BUFFER-ENTRY.
+           DISPLAY WS-CB-ID (WS-SORT-I)
+          " | "WS-CB-NAME (WS-SORT-I)
+          " | "WS-CB-DOB-DISPLAY (WS-SORT-I)
+          " | "WS-CB-INSERTDATE-DISPLAY (WS-SORT-I)
+          "    | "WS-CB-UPDATEDATE-DISPLAY (WS-SORT-I)
+          " | AGE "WS-CB-AGE (WS-SORT-I)
+          " | "WS-CB-BIRTHDAY-FLAG (WS-SORT-I).
+
+           STRING WS-CB-ID (WS-SORT-I)                DELIMITED BY SIZE
+               " | "                                  DELIMITED BY SIZE
+               WS-CB-NAME (WS-SORT-I)                 DELIMITED BY SIZE
+               " | "                                  DELIMITED BY SIZE
+               WS-CB-DOB-DISPLAY (WS-SORT-I)          DELIMITED BY SIZE
+               " | "                                  DELIMITED BY SIZE
+               WS-CB-INSERTDATE-DISPLAY (WS-SORT-I)   DELIMITED BY SIZE
+               "    | "                               DELIMITED BY SIZE
+               WS-CB-UPDATEDATE-DISPLAY (WS-SORT-I)   DELIMITED BY SIZE
+               " | AGE "                              DELIMITED BY SIZE
+               WS-CB-AGE (WS-SORT-I)                  DELIMITED BY SIZE
+               " | "                                  DELIMITED BY SIZE
+               WS-CB-BIRTHDAY-FLAG (WS-SORT-I)        DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE.
+
+      *---------------------------------------------------------------*
+      * SHARED UTILITY: FORMAT A CCYYMMDD DATE AS MM/DD/CCYY           *
+      *---------------------------------------------------------------*
+       9000-FORMAT-DATE.
+           MOVE SPACES TO WS-FORMATTED-DATE
+           MOVE WS-DATE-TO-FORMAT (5:2) TO WS-FORMATTED-DATE (1:2)
+           MOVE '/' TO WS-FORMATTED-DATE (3:1)
+           MOVE WS-DATE-TO-FORMAT (7:2) TO WS-FORMATTED-DATE (4:2)
+           MOVE '/' TO WS-FORMATTED-DATE (6:1)
+           MOVE WS-DATE-TO-FORMAT (1:4) TO WS-FORMATTED-DATE (7:4).
 
        1200-DISPLAY-COURSE-HEADER.
 
@@ -124,17 +481,323 @@
        DISPLAY '-------------------------------------------------------'
                '-------------------------------------'.
 
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           STRING 'COURSE: '             DELIMITED BY SIZE
+               WS-CURRENT-COURSE         DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE
+           STRING ' ID   | STUDENT NAME                | BIRTHDAY |'
+               DELIMITED BY SIZE
+               'INSERT DATE | UPDATE DATE '
+               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE.
+
        1300-DISPLAY-COURSE-FOOTER.
+       IF WS-SORT-BY-NAME
+           PERFORM 1190-SORT-COURSE-BUFFER
+           PERFORM 1195-FLUSH-COURSE-BUFFER
+       END-IF.
+       PERFORM 1350-SAVE-COURSE-SUMMARY.
        DISPLAY '-------------------------------------------------'
                    '-----'
                 '-------------------------------------'
-           DISPLAY 'TOTAL STUDENTS : ' WS-TOTAL-STUDENTS.
+           DISPLAY 'TOTAL STUDENTS : ' WS-STUDENT-COUNT.
+
+           STRING 'TOTAL STUDENTS : '   DELIMITED BY SIZE
+               WS-STUDENT-COUNT         DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE.
+
+           PERFORM 9400-CHECK-COURSE-CAPACITY.
+           IF WS-CAP-FOUND AND WS-STUDENT-COUNT >= WS-CAP-COURSE-LIMIT
+               DISPLAY '** COURSE AT OR OVER CAPACITY - LIMIT IS '
+                   WS-CAP-COURSE-LIMIT ' **'
+               STRING '** COURSE AT OR OVER CAPACITY - LIMIT IS '
+                       DELIMITED BY SIZE
+                   WS-CAP-COURSE-LIMIT DELIMITED BY SIZE
+                   ' **'               DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               PERFORM 9100-WRITE-REPORT-LINE
+           END-IF.
+
+           MOVE 0 TO WS-STUDENT-COUNT.
+
+      *---------------------------------------------------------------*
+      * RECORD THE JUST-FINISHED COURSE'S COUNT IN THE SUMMARY TABLE, *
+      * ADDING TO ANY COUNT ALREADY THERE IF THE COURSE REAPPEARS      *
+      *---------------------------------------------------------------*
+       1350-SAVE-COURSE-SUMMARY.
+           MOVE 'N' TO WS-CS-FOUND-SW.
+           PERFORM 1360-FIND-COURSE-SUMMARY-ENTRY
+               VARYING WS-CS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-CS-SEARCH-IDX > WS-COURSE-SUMMARY-COUNT
+                  OR WS-CS-FOUND.
+
+           IF NOT WS-CS-FOUND
+               IF WS-COURSE-SUMMARY-COUNT < 50
+                   ADD 1 TO WS-COURSE-SUMMARY-COUNT
+                   MOVE WS-PREV-COURSE
+                       TO WS-CS-COURSE (WS-COURSE-SUMMARY-COUNT)
+                   ADD WS-STUDENT-COUNT
+                       TO WS-CS-COUNT (WS-COURSE-SUMMARY-COUNT)
+               ELSE
+                   SET WS-CS-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+
+       1360-FIND-COURSE-SUMMARY-ENTRY.
+           IF WS-CS-COURSE (WS-CS-SEARCH-IDX) = WS-PREV-COURSE
+               SET WS-CS-FOUND TO TRUE
+               ADD WS-STUDENT-COUNT TO WS-CS-COUNT (WS-CS-SEARCH-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * PRINT THE FULL-SEMESTER COURSE / STUDENT COUNT GRID            *
+      *---------------------------------------------------------------*
+       1600-DISPLAY-COURSE-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '==================================================='
+           DISPLAY '            COURSE ENROLLMENT SUMMARY              '
+           DISPLAY '==================================================='
+           DISPLAY 'COURSE          | STUDENT COUNT'
+           DISPLAY '----------------+----------------------------------'
+           PERFORM 1610-DISPLAY-SUMMARY-LINE
+               VARYING WS-CS-IDX FROM 1 BY 1
+               UNTIL WS-CS-IDX > WS-COURSE-SUMMARY-COUNT
+           DISPLAY '==================================================='.
+
+           IF WS-CS-OVERFLOW
+               DISPLAY 'WARNING: COURSE SUMMARY EXCEEDS 50 COURSES'
+                   ' - SOME ARE MISSING FROM THIS GRID'
+           END-IF.
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           MOVE '            COURSE ENROLLMENT SUMMARY              '
+               TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           MOVE 'COURSE          | STUDENT COUNT' TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           PERFORM 1620-SPOOL-SUMMARY-LINE
+               VARYING WS-CS-IDX FROM 1 BY 1
+               UNTIL WS-CS-IDX > WS-COURSE-SUMMARY-COUNT.
+
+           IF WS-CS-OVERFLOW
+               STRING 'WARNING: COURSE SUMMARY EXCEEDS 50 COURSES'
+                       DELIMITED BY SIZE
+                   ' - SOME ARE MISSING FROM THIS GRID'
+                       DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               PERFORM 9100-WRITE-REPORT-LINE
+           END-IF.
+
+       1610-DISPLAY-SUMMARY-LINE.
+           DISPLAY WS-CS-COURSE (WS-CS-IDX) ' | '
+               WS-CS-COUNT (WS-CS-IDX).
+
+       1620-SPOOL-SUMMARY-LINE.
+           STRING WS-CS-COURSE (WS-CS-IDX) DELIMITED BY SIZE
+               ' | '                       DELIMITED BY SIZE
+               WS-CS-COUNT (WS-CS-IDX)     DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE BUFFERED LINE TO THE SPOOLED CLASS REPORT FILE AND  *
+      * CLEAR THE BUFFER FOR THE NEXT LINE                             *
+      *---------------------------------------------------------------*
+       9100-WRITE-REPORT-LINE.
+           WRITE CLASS-REPORT-RECORD FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+
+      *---------------------------------------------------------------*
+      * LOOK UP WS-CURRENT-COURSE IN COURSE.CAP AND FLAG WHETHER THE   *
+      * COURSE'S FINAL HEADCOUNT IS AT OR OVER ITS CONFIGURED LIMIT.   *
+      * IF COURSE.CAP CANNOT BE OPENED OR THE COURSE ISN'T LISTED,     *
+      * NO CAPACITY IS ENFORCED FOR THAT COURSE                        *
+      *---------------------------------------------------------------*
+       9400-CHECK-COURSE-CAPACITY.
+           MOVE 'N' TO WS-CAP-FOUND-SW.
+           MOVE 0 TO WS-CAP-COURSE-LIMIT.
+           OPEN INPUT COURSE-CAPACITY-FILE.
+           IF WS-CAP-FILE-STATUS = '00'
+               READ COURSE-CAPACITY-FILE
+                   AT END CONTINUE
+               END-READ
+               PERFORM 9410-FIND-CAPACITY-RECORD
+                   UNTIL WS-CAP-FILE-STATUS = '10'
+                      OR WS-CAP-FOUND
+               CLOSE COURSE-CAPACITY-FILE
+           END-IF.
+
+       9410-FIND-CAPACITY-RECORD.
+           IF CAP-COURSE = WS-PREV-COURSE
+               SET WS-CAP-FOUND TO TRUE
+               MOVE CAP-LIMIT TO WS-CAP-COURSE-LIMIT
+           ELSE
+               READ COURSE-CAPACITY-FILE
+                   AT END CONTINUE
+               END-READ
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * WRITE THE CSV COLUMN HEADER LINE TO THE CSV EXPORT FILE        *
+      *---------------------------------------------------------------*
+       9500-WRITE-CSV-HEADER.
+           STRING 'STUDENT ID,STUDENT NAME,DATE OF BIRTH,COURSE,'
+                   DELIMITED BY SIZE
+               'INSERT DATE,UPDATE DATE' DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           WRITE CLASS-CSV-RECORD FROM WS-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+
+      *---------------------------------------------------------------*
+      * WRITE ONE COMMA-DELIMITED DETAIL LINE TO THE CSV EXPORT FILE   *
+      *---------------------------------------------------------------*
+       9510-WRITE-CSV-DETAIL.
+           STRING WS-STUDENT-VSAM-ID    DELIMITED BY SIZE
+               ','                      DELIMITED BY SIZE
+               WS-STUDENT-VSAM-NAME     DELIMITED BY SIZE
+               ','                      DELIMITED BY SIZE
+               WS-DOB-DISPLAY           DELIMITED BY SIZE
+               ','                      DELIMITED BY SIZE
+               WS-STUDENT-VSAM-COURSE   DELIMITED BY SIZE
+               ','                      DELIMITED BY SIZE
+               WS-INSERTDATE-DISPLAY    DELIMITED BY SIZE
+               ','                      DELIMITED BY SIZE
+               WS-UPDATEDATE-DISPLAY    DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           WRITE CLASS-CSV-RECORD FROM WS-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
 
        1400-STOP-PROGRAM.
            PERFORM 1300-DISPLAY-COURSE-FOOTER.
+           PERFORM 1600-DISPLAY-COURSE-SUMMARY.
+           CLOSE STUDENT-VSAM-FILE.
+           PERFORM 9200-RECONCILE-CONTROL-TOTALS.
+           PERFORM 9320-CLEAR-CHECKPOINT.
+           CLOSE CLASS-REPORT-FILE.
+           CLOSE CLASS-CSV-FILE.
            PERFORM 1500-DISPLAY-FOOTER.
+
+      *---------------------------------------------------------------*
+      * INDEPENDENTLY RE-COUNT THE RECORDS ON STUDENT.VSAM AND COMPARE *
+      * THAT COUNT AGAINST THE RUNNING TOTAL ACCUMULATED DURING THE    *
+      * MAIN PROCESSING PASS, AS A CONTROL TOTAL CHECK ON THE RUN      *
+      *---------------------------------------------------------------*
+       9200-RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT STUDENT-VSAM-FILE.
+           MOVE 0 TO WS-RECON-COUNT.
+           MOVE 'N' TO WS-RECON-EOF-SW.
+           PERFORM 9210-COUNT-ONE-RECORD UNTIL WS-RECON-EOF.
            CLOSE STUDENT-VSAM-FILE.
 
+           DISPLAY ' '
+           DISPLAY '==================================================='
+           DISPLAY '          CONTROL TOTAL RECONCILIATION             '
+           DISPLAY '==================================================='
+           DISPLAY 'RECORDS PROCESSED (RUNNING TOTAL)  : '
+               WS-TOTAL-STUDENTS
+           DISPLAY 'RECORDS COUNTED (INDEPENDENT PASS) : '
+               WS-RECON-COUNT
+           IF WS-TOTAL-STUDENTS = WS-RECON-COUNT
+               DISPLAY 'CONTROL TOTALS RECONCILE - OK'
+           ELSE
+               DISPLAY 'CONTROL TOTALS DO NOT RECONCILE - REVIEW RUN'
+           END-IF
+           DISPLAY '==================================================='.
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           MOVE '          CONTROL TOTAL RECONCILIATION             '
+               TO WS-REPORT-LINE
+           PERFORM 9100-WRITE-REPORT-LINE
+           STRING 'RECORDS PROCESSED (RUNNING TOTAL)  : '
+               DELIMITED BY SIZE
+               WS-TOTAL-STUDENTS DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE
+           STRING 'RECORDS COUNTED (INDEPENDENT PASS) : '
+               DELIMITED BY SIZE
+               WS-RECON-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM 9100-WRITE-REPORT-LINE
+           IF WS-TOTAL-STUDENTS = WS-RECON-COUNT
+               MOVE 'CONTROL TOTALS RECONCILE - OK' TO WS-REPORT-LINE
+           ELSE
+               MOVE 'CONTROL TOTALS DO NOT RECONCILE - REVIEW RUN'
+                   TO WS-REPORT-LINE
+           END-IF
+           PERFORM 9100-WRITE-REPORT-LINE.
+
+       9210-COUNT-ONE-RECORD.
+           READ STUDENT-VSAM-FILE NEXT RECORD
+               AT END SET WS-RECON-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-RECON-COUNT
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * DETERMINE WHETHER A PRIOR RUN LEFT A CHECKPOINT BEHIND. IF SO, *
+      * THIS IS A RESTART - RESUME AFTER THE LAST STUDENT-VSAM-ID      *
+      * PROCESSED INSTEAD OF STARTING THE FILE OVER FROM THE TOP       *
+      *---------------------------------------------------------------*
+       9300-CHECK-FOR-RESTART.
+           MOVE 'N' TO WS-RESTART-SW.
+           MOVE 0 TO WS-CKPT-LAST-ID.
+           MOVE 0 TO WS-CKPT-TOTAL.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-ID > 0
+                           MOVE CKPT-LAST-ID TO WS-CKPT-LAST-ID
+                           MOVE CKPT-TOTAL-STUDENTS TO WS-CKPT-TOTAL
+                           SET WS-IS-RESTART TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * SAVE THE LAST STUDENT-VSAM-ID PROCESSED AND THE RUNNING TOTAL  *
+      * SO FAR, SO A LATER RUN CAN RESTART HERE IF THIS RUN FAILS      *
+      *---------------------------------------------------------------*
+       9310-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CKPT-INTERVAL-COUNT.
+           IF WS-CKPT-INTERVAL-COUNT >= 25
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-STUDENT-VSAM-ID TO CKPT-LAST-ID
+               MOVE WS-TOTAL-STUDENTS TO CKPT-TOTAL-STUDENTS
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-CKPT-INTERVAL-COUNT
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * RUN COMPLETED NORMALLY - RESET THE CHECKPOINT SO THE NEXT RUN  *
+      * STARTS A FRESH PASS INSTEAD OF TREATING THIS AS A RESTART      *
+      *---------------------------------------------------------------*
+       9320-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-LAST-ID.
+           MOVE 0 TO CKPT-TOTAL-STUDENTS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        1500-DISPLAY-FOOTER.
 
 
