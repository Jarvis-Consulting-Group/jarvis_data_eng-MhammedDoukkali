@@ -0,0 +1,516 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGM0009.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT STUDENT-VSAM-FILE ASSIGN TO 'STUDENT.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-VSAM-ID
+               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
+                   WITH DUPLICATES
+               ALTERNATE KEY IS STUDENT-VSAM-COURSE
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-CHECK-KEY.
+
+           SELECT COURSE-CAPACITY-FILE ASSIGN TO 'COURSE.CAP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CAP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+       01  STUDENT-VSAM-RECORD.
+           88 ENDOFFILE                     VALUE HIGH-VALUE.
+           05 STUDENT-VSAM-ID               PIC 9(4).
+           05 SEPARATOR1-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-NAME             PIC X(27).
+           05 SEPARATOR2-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-DOB              PIC 9(8).
+           05 SEPARATOR3-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-COURSE           PIC X(15).
+           05 SEPARATOR4-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
+           05 SEPARATOR5-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+           05 STUDENT-VSAM-INCLUSION-DATE   PIC 9(8).
+
+       FD COURSE-CAPACITY-FILE.
+       01  CAPACITY-RECORD.
+           05 CAP-COURSE                    PIC X(15).
+           05 CAP-SEPARATOR                 PIC X.
+           05 CAP-LIMIT                     PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS                      PIC XX.
+       01  FILE-CHECK-KEY                   PIC X(2).
+       01  CAP-FILE-STATUS                  PIC XX.
+
+       01  WS-USERINPUT.
+           05 WS-INPUT-STUDENT-VSAM-ID               PIC 9(4).
+           05 WS-SEPARATOR1-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-NAME             PIC X(27).
+           05 WS-SEPARATOR2-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-DOB              PIC 9(8).
+           05 WS-INPUT-SEPARATOR3-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-COURSE           PIC X(15).
+           05 WS-INPUT-SEPARATOR4-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-INSERTDATE               PIC 9(8).
+           05 WS-INPUT-SEPARATOR5-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-UPDATEDATE               PIC 9(8).
+
+       01  WS-WORK-AREAS.
+           05  WS-TODAY                     PIC 9(8).
+           05  WS-RE-ENROLL-ANSWER          PIC X.
+               88 WS-RE-ENROLLMENT                 VALUE 'Y' 'y'.
+           05  WS-CONFIRM-ANSWER            PIC X.
+               88 WS-CONFIRMED                     VALUE 'Y' 'y'.
+           05  WS-NEW-VALUE                 PIC X(27).
+           05  WS-CURRENT-NAME              PIC X(27).
+           05  WS-CURRENT-COURSE            PIC X(15).
+           05  WS-CURRENT-DOB               PIC 9(8).
+           05  WS-FINAL-NAME                PIC X(27).
+           05  WS-FINAL-COURSE              PIC X(15).
+           05  WS-FINAL-DOB                 PIC 9(8).
+
+       01  WS-MENU-CHOICE                   PIC X.
+           88 WS-CHOICE-ADD                     VALUE '1'.
+           88 WS-CHOICE-CHANGE                  VALUE '2'.
+           88 WS-CHOICE-DELETE                  VALUE '3'.
+
+       01  WS-DATE-TO-VALIDATE       PIC 9(8).
+       01  WS-DATE-TO-VALIDATE-R REDEFINES WS-DATE-TO-VALIDATE.
+           05 WS-VAL-CCYY            PIC 9(4).
+           05 WS-VAL-MM              PIC 9(2).
+           05 WS-VAL-DD              PIC 9(2).
+
+       01  WS-VALID-DATE-SWITCH      PIC X     VALUE 'Y'.
+           88 WS-DATE-IS-VALID                 VALUE 'Y'.
+           88 WS-DATE-IS-INVALID               VALUE 'N'.
+
+       01  WS-LEAP-YEAR-WORK.
+           05 WS-LEAP-QUOTIENT       PIC 9(4).
+           05 WS-LEAP-REM-4          PIC 9(4).
+           05 WS-LEAP-REM-100        PIC 9(4).
+           05 WS-LEAP-REM-400        PIC 9(4).
+
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 28.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+           05 FILLER                 PIC 9(2)  VALUE 30.
+           05 FILLER                 PIC 9(2)  VALUE 31.
+       01  WS-DAYS-IN-MONTH-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05 WS-DAYS-IN-MONTH       PIC 9(2)  OCCURS 12 TIMES.
+
+       01  WS-CAPACITY-WORK-AREAS.
+           05  WS-CAP-COURSE-LIMIT          PIC 9(4) VALUE 0.
+           05  WS-CAP-COURSE-FOUND-SW       PIC X    VALUE 'N'.
+               88 WS-CAP-COURSE-FOUND            VALUE 'Y'.
+           05  WS-CAP-CURRENT-ENROLLMENT    PIC 9(4) VALUE 0.
+           05  WS-CAP-EXCEEDED-SW           PIC X    VALUE 'N'.
+               88 WS-CAP-IS-EXCEEDED             VALUE 'Y'.
+
+       01  MAINT-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 46 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  MAINT-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 TITRE1      PIC X(27) VALUE 'S T U D E N T   M A I N T '.
+           05 TITRE2      PIC X(14) VALUE 'E N A N C E   '.
+           05 FILLER      PIC X(2) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-DISPLAY-MENU THRU 1000-EXIT.
+
+           EVALUATE TRUE
+               WHEN WS-CHOICE-ADD
+                   PERFORM 2000-ADD-STUDENT THRU 2000-EXIT
+               WHEN WS-CHOICE-CHANGE
+                   PERFORM 3000-CHANGE-STUDENT THRU 3000-EXIT
+               WHEN WS-CHOICE-DELETE
+                   PERFORM 4000-DELETE-STUDENT THRU 4000-EXIT
+               WHEN OTHER
+                   DISPLAY 'INVALID SELECTION - ENDING PROGRAM.'
+           END-EVALUATE.
+
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+       1000-DISPLAY-MENU.
+           DISPLAY MAINT-HEADER
+           DISPLAY MAINT-HEADER2
+           DISPLAY MAINT-HEADER
+           DISPLAY ' '
+           DISPLAY '1. ADD A NEW STUDENT'
+           DISPLAY '2. CHANGE AN EXISTING STUDENT'
+           DISPLAY '3. DELETE A STUDENT'
+           DISPLAY 'ENTER YOUR SELECTION: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * ADD A NEW STUDENT - PRIMARY KEY MUST NOT ALREADY EXIST         *
+      *---------------------------------------------------------------*
+       2000-ADD-STUDENT.
+           OPEN I-O STUDENT-VSAM-FILE.
+
+           DISPLAY 'ENTER NEW STUDENT ID: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-ID.
+
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO STUDENT-VSAM-ID.
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF FILE-CHECK-KEY = '00'
+               DISPLAY 'STUDENT ID ' WS-INPUT-STUDENT-VSAM-ID
+                   ' ALREADY EXISTS - CANNOT ADD.'
+               GO TO 2000-EXIT
+           END-IF.
+
+           DISPLAY 'ENTER STUDENT NAME: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-NAME.
+
+           DISPLAY 'ENTER DATE OF BIRTH (CCYYMMDD): ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-DOB.
+           MOVE WS-INPUT-STUDENT-VSAM-DOB TO WS-DATE-TO-VALIDATE.
+           PERFORM 9100-VALIDATE-DATE THRU 9100-EXIT.
+           IF WS-DATE-IS-INVALID
+               DISPLAY 'DATE OF BIRTH IS NOT A VALID CALENDAR DATE.'
+               GO TO 2000-EXIT
+           END-IF.
+
+           DISPLAY 'ENTER COURSE: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-COURSE.
+
+           PERFORM 9200-CHECK-COURSE-CAPACITY THRU 9200-EXIT.
+           IF WS-CAP-IS-EXCEEDED
+               DISPLAY 'COURSE ' WS-INPUT-STUDENT-VSAM-COURSE
+                   ' IS AT OR OVER ITS CONFIGURED CAPACITY OF '
+                   WS-CAP-COURSE-LIMIT '.'
+               DISPLAY 'ADD STUDENT ANYWAY (Y/N)? ' WITH NO ADVANCING
+               ACCEPT WS-CONFIRM-ANSWER
+               IF NOT WS-CONFIRMED
+                   DISPLAY 'ADD CANCELLED.'
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+
+           DISPLAY 'IS THIS A RE-ENROLLMENT OF A WITHDRAWN STUDENT '
+               '(Y/N)? ' WITH NO ADVANCING
+           ACCEPT WS-RE-ENROLL-ANSWER.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO STUDENT-VSAM-ID.
+           MOVE WS-INPUT-STUDENT-VSAM-NAME TO STUDENT-VSAM-NAME.
+           MOVE WS-INPUT-STUDENT-VSAM-DOB TO STUDENT-VSAM-DOB.
+           MOVE WS-INPUT-STUDENT-VSAM-COURSE TO STUDENT-VSAM-COURSE.
+           MOVE WS-TODAY TO STUDENT-VSAM-UPDATEDATE.
+
+           IF WS-RE-ENROLLMENT
+               MOVE WS-TODAY TO STUDENT-VSAM-INSERTDATE
+               MOVE WS-TODAY TO STUDENT-VSAM-INCLUSION-DATE
+           ELSE
+               MOVE WS-TODAY TO STUDENT-VSAM-INSERTDATE
+               MOVE 0 TO STUDENT-VSAM-INCLUSION-DATE
+           END-IF.
+
+           WRITE STUDENT-VSAM-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR WRITING STUDENT RECORD, '
+                       'FILE STATUS: ' FILE-CHECK-KEY
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT ' WS-INPUT-STUDENT-VSAM-ID
+                       ' ADDED SUCCESSFULLY.'
+           END-WRITE.
+
+           CLOSE STUDENT-VSAM-FILE.
+       2000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * CHANGE NAME / DOB / COURSE ON AN EXISTING STUDENT             *
+      *---------------------------------------------------------------*
+       3000-CHANGE-STUDENT.
+           OPEN I-O STUDENT-VSAM-FILE.
+
+           DISPLAY 'ENTER STUDENT ID TO CHANGE: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-ID.
+
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO STUDENT-VSAM-ID.
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF FILE-CHECK-KEY NOT = '00'
+               DISPLAY 'STUDENT ID ' WS-INPUT-STUDENT-VSAM-ID
+                   ' NOT FOUND - NOTHING TO CHANGE.'
+               GO TO 3000-EXIT
+           END-IF.
+
+      *    CAPTURE THE CURRENT VALUES NOW - THE CAPACITY CHECK BELOW
+      *    REPOSITIONS THIS FILE, SO STUDENT-VSAM-RECORD CANNOT BE
+      *    TRUSTED AGAIN UNTIL IT IS FRESHLY RE-READ BY KEY.
+           MOVE STUDENT-VSAM-NAME   TO WS-CURRENT-NAME
+           MOVE STUDENT-VSAM-COURSE TO WS-CURRENT-COURSE
+           MOVE STUDENT-VSAM-DOB    TO WS-CURRENT-DOB
+           MOVE WS-CURRENT-NAME     TO WS-FINAL-NAME
+           MOVE WS-CURRENT-COURSE   TO WS-FINAL-COURSE
+           MOVE WS-CURRENT-DOB      TO WS-FINAL-DOB.
+
+           DISPLAY 'CURRENT NAME   : ' WS-CURRENT-NAME
+           DISPLAY 'NEW NAME (BLANK = NO CHANGE): ' WITH NO ADVANCING
+           ACCEPT WS-NEW-VALUE.
+           IF WS-NEW-VALUE NOT = SPACES
+               MOVE WS-NEW-VALUE TO WS-FINAL-NAME
+           END-IF.
+
+           DISPLAY 'CURRENT COURSE : ' WS-CURRENT-COURSE
+           DISPLAY 'NEW COURSE (BLANK = NO CHANGE): ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-COURSE.
+           IF WS-INPUT-STUDENT-VSAM-COURSE NOT = SPACES
+               AND WS-INPUT-STUDENT-VSAM-COURSE
+                   NOT = WS-CURRENT-COURSE
+               PERFORM 9200-CHECK-COURSE-CAPACITY THRU 9200-EXIT
+               IF WS-CAP-IS-EXCEEDED
+                   DISPLAY 'COURSE ' WS-INPUT-STUDENT-VSAM-COURSE
+                       ' IS AT OR OVER ITS CONFIGURED CAPACITY OF '
+                       WS-CAP-COURSE-LIMIT '.'
+                   DISPLAY 'MOVE STUDENT ANYWAY (Y/N)? '
+                       WITH NO ADVANCING
+                   ACCEPT WS-CONFIRM-ANSWER
+                   IF NOT WS-CONFIRMED
+                       DISPLAY 'COURSE CHANGE CANCELLED.'
+                       GO TO 3000-EXIT
+                   END-IF
+               END-IF
+               MOVE WS-INPUT-STUDENT-VSAM-COURSE TO WS-FINAL-COURSE
+           END-IF.
+
+           DISPLAY 'CURRENT DOB    : ' WS-CURRENT-DOB
+           DISPLAY 'NEW DOB, CCYYMMDD (ZERO = NO CHANGE): '
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-DOB.
+           IF WS-INPUT-STUDENT-VSAM-DOB NOT = 0
+               MOVE WS-INPUT-STUDENT-VSAM-DOB TO WS-DATE-TO-VALIDATE
+               PERFORM 9100-VALIDATE-DATE THRU 9100-EXIT
+               IF WS-DATE-IS-INVALID
+                   DISPLAY 'DATE OF BIRTH IS NOT A VALID CALENDAR '
+                       'DATE - CHANGE CANCELLED.'
+                   GO TO 3000-EXIT
+               END-IF
+               MOVE WS-INPUT-STUDENT-VSAM-DOB TO WS-FINAL-DOB
+           END-IF.
+
+      *    RE-READ A CLEAN COPY OF THE TARGET RECORD BEFORE REWRITING -
+      *    THE CAPACITY CHECK ABOVE MAY HAVE REPOSITIONED THE FILE.
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO STUDENT-VSAM-ID.
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   DISPLAY 'ERROR RE-READING STUDENT RECORD, '
+                       'FILE STATUS: ' FILE-CHECK-KEY
+                   GO TO 3000-EXIT
+           END-READ.
+
+           MOVE WS-FINAL-NAME   TO STUDENT-VSAM-NAME.
+           MOVE WS-FINAL-COURSE TO STUDENT-VSAM-COURSE.
+           MOVE WS-FINAL-DOB    TO STUDENT-VSAM-DOB.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY TO STUDENT-VSAM-UPDATEDATE.
+
+           REWRITE STUDENT-VSAM-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR UPDATING STUDENT RECORD, '
+                       'FILE STATUS: ' FILE-CHECK-KEY
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT ' WS-INPUT-STUDENT-VSAM-ID
+                       ' UPDATED SUCCESSFULLY.'
+           END-REWRITE.
+
+           CLOSE STUDENT-VSAM-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * DELETE A WITHDRAWN STUDENT                                     *
+      *---------------------------------------------------------------*
+       4000-DELETE-STUDENT.
+           OPEN I-O STUDENT-VSAM-FILE.
+
+           DISPLAY 'ENTER STUDENT ID TO DELETE: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-STUDENT-VSAM-ID.
+
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO STUDENT-VSAM-ID.
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF FILE-CHECK-KEY NOT = '00'
+               DISPLAY 'STUDENT ID ' WS-INPUT-STUDENT-VSAM-ID
+                   ' NOT FOUND - NOTHING TO DELETE.'
+               GO TO 4000-EXIT
+           END-IF.
+
+           DISPLAY 'DELETE ' STUDENT-VSAM-NAME ' (ID '
+               WS-INPUT-STUDENT-VSAM-ID ')? CONFIRM (Y/N): '
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-ANSWER.
+
+           IF WS-CONFIRMED
+               DELETE STUDENT-VSAM-FILE RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR DELETING STUDENT RECORD, '
+                           'FILE STATUS: ' FILE-CHECK-KEY
+                   NOT INVALID KEY
+                       DISPLAY 'STUDENT ' WS-INPUT-STUDENT-VSAM-ID
+                           ' DELETED SUCCESSFULLY.'
+               END-DELETE
+           ELSE
+               DISPLAY 'DELETE CANCELLED.'
+           END-IF.
+
+           CLOSE STUDENT-VSAM-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * SHARED UTILITY: VALIDATE A CCYYMMDD DATE IS A REAL CALENDAR   *
+      * DATE - REJECTS BAD MONTHS, BAD DAYS, AND BAD LEAP-DAY DATES    *
+      *---------------------------------------------------------------*
+       9100-VALIDATE-DATE.
+           SET WS-DATE-IS-VALID TO TRUE.
+
+           IF WS-VAL-MM < 1 OR WS-VAL-MM > 12
+               SET WS-DATE-IS-INVALID TO TRUE
+           END-IF.
+
+           IF WS-DATE-IS-VALID
+               IF WS-VAL-DD < 1
+                   OR WS-VAL-DD > WS-DAYS-IN-MONTH (WS-VAL-MM)
+                   SET WS-DATE-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+           IF WS-DATE-IS-VALID AND WS-VAL-MM = 02 AND WS-VAL-DD = 29
+               DIVIDE WS-VAL-CCYY BY 4
+                   GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-4
+               DIVIDE WS-VAL-CCYY BY 100
+                   GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-100
+               DIVIDE WS-VAL-CCYY BY 400
+                   GIVING WS-LEAP-QUOTIENT REMAINDER WS-LEAP-REM-400
+               IF WS-LEAP-REM-4 NOT = 0
+                   SET WS-DATE-IS-INVALID TO TRUE
+               ELSE
+                   IF WS-LEAP-REM-100 = 0 AND WS-LEAP-REM-400 NOT = 0
+                       SET WS-DATE-IS-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+      * SHARED UTILITY: LOOK UP THE CONFIGURED CAPACITY FOR A COURSE  *
+      * IN COURSE.CAP AND COUNT HOW MANY STUDENTS ARE CURRENTLY IN    *
+      * THAT COURSE VIA THE STUDENT-VSAM-COURSE ALTERNATE KEY         *
+      *---------------------------------------------------------------*
+       9200-CHECK-COURSE-CAPACITY.
+           MOVE 'N' TO WS-CAP-COURSE-FOUND-SW.
+           MOVE 'N' TO WS-CAP-EXCEEDED-SW.
+           MOVE 0 TO WS-CAP-COURSE-LIMIT.
+           MOVE 0 TO WS-CAP-CURRENT-ENROLLMENT.
+
+           OPEN INPUT COURSE-CAPACITY-FILE.
+           IF CAP-FILE-STATUS = '00'
+               READ COURSE-CAPACITY-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               PERFORM 9210-FIND-CAPACITY-RECORD THRU 9210-EXIT
+                   UNTIL CAP-FILE-STATUS = '10'
+                      OR WS-CAP-COURSE-FOUND
+               CLOSE COURSE-CAPACITY-FILE
+           END-IF.
+
+           IF WS-CAP-COURSE-FOUND
+               MOVE WS-INPUT-STUDENT-VSAM-COURSE TO STUDENT-VSAM-COURSE
+               START STUDENT-VSAM-FILE KEY IS NOT LESS THAN
+                   STUDENT-VSAM-COURSE
+                   INVALID KEY
+                       SET ENDOFFILE TO TRUE
+               END-START
+               IF NOT ENDOFFILE
+                   READ STUDENT-VSAM-FILE NEXT RECORD
+                       AT END
+                           SET ENDOFFILE TO TRUE
+                   END-READ
+               END-IF
+               PERFORM 9220-COUNT-CAPACITY-RECORD THRU 9220-EXIT
+                   UNTIL ENDOFFILE
+                      OR STUDENT-VSAM-COURSE
+                          NOT = WS-INPUT-STUDENT-VSAM-COURSE
+               IF WS-CAP-CURRENT-ENROLLMENT >= WS-CAP-COURSE-LIMIT
+                   SET WS-CAP-IS-EXCEEDED TO TRUE
+               END-IF
+           END-IF.
+       9200-EXIT.
+           EXIT.
+
+       9210-FIND-CAPACITY-RECORD.
+           IF CAP-COURSE = WS-INPUT-STUDENT-VSAM-COURSE
+               SET WS-CAP-COURSE-FOUND TO TRUE
+               MOVE CAP-LIMIT TO WS-CAP-COURSE-LIMIT
+           ELSE
+               READ COURSE-CAPACITY-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+           END-IF.
+       9210-EXIT.
+           EXIT.
+
+       9220-COUNT-CAPACITY-RECORD.
+           ADD 1 TO WS-CAP-CURRENT-ENROLLMENT.
+           READ STUDENT-VSAM-FILE NEXT RECORD
+               AT END
+                   SET ENDOFFILE TO TRUE
+           END-READ.
+       9220-EXIT.
+           EXIT.
+
+       END PROGRAM PRGM0009.
