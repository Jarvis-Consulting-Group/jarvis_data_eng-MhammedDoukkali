@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGV0010.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT STUDENT-VSAM-FILE ASSIGN TO 'STUDENT.VSAM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-VSAM-ID
+               ALTERNATE KEY IS STUDENT-VSAM-COURSE
+                   WITH DUPLICATES
+               FILE STATUS IS FILE-CHECK-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+       01  STUDENT-VSAM-RECORD.
+           88 ENDOFFILE                     VALUE HIGH-VALUE.
+           05 STUDENT-VSAM-ID               PIC 9(4).
+           05 SEPARATOR1-VSAM               PIC X.
+           05 STUDENT-VSAM-NAME             PIC X(27).
+           05 SEPARATOR2-VSAM               PIC X.
+           05 STUDENT-VSAM-DOB              PIC 9(8).
+           05 SEPARATOR3-VSAM               PIC X.
+           05 STUDENT-VSAM-COURSE           PIC X(15).
+           05 SEPARATOR4-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
+           05 SEPARATOR5-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+           05 STUDENT-VSAM-INCLUSION-DATE   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS                      PIC XX.
+       01  FILE-CHECK-KEY                   PIC X(2).
+
+      *---------------------------------------------------------------*
+      * IN-MEMORY ROSTER BUILT FROM STUDENT.VSAM, USED TO COMPARE      *
+      * EVERY STUDENT AGAINST EVERY OTHER STUDENT FOR A NAME+DOB       *
+      * MATCH ON DIFFERENT IDS (POSSIBLE DUPLICATE ENROLLMENT)         *
+      *---------------------------------------------------------------*
+       01  WS-STUDENT-TABLE.
+           05 WS-STU-ENTRY OCCURS 500 TIMES INDEXED BY WS-TBL-IDX.
+               10 WS-STU-ID                 PIC 9(4).
+               10 WS-STU-NAME                PIC X(27).
+               10 WS-STU-DOB                 PIC 9(8).
+       01  WS-STUDENT-TABLE-COUNT           PIC 9(4) VALUE 0.
+       01  WS-TABLE-FULL-SW                 PIC X    VALUE 'N'.
+           88 WS-TABLE-FULL                      VALUE 'Y'.
+
+       01  WS-OUTER-IDX                     PIC 9(4).
+       01  WS-INNER-IDX                     PIC 9(4).
+       01  WS-START-IDX                     PIC 9(4).
+       01  WS-DUP-COUNT                     PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-DISPLAY-HEADER.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           READ STUDENT-VSAM-FILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 2000-BUILD-STUDENT-TABLE UNTIL ENDOFFILE.
+
+           CLOSE STUDENT-VSAM-FILE.
+
+           IF WS-TABLE-FULL
+               DISPLAY 'WARNING: ROSTER EXCEEDS ' WS-STUDENT-TABLE-COUNT
+                   ' ENTRIES - SOME RECORDS WERE NOT COMPARED'
+           END-IF.
+
+           PERFORM 3000-SCAN-FOR-DUPLICATES
+               VARYING WS-OUTER-IDX FROM 1 BY 1
+               UNTIL WS-OUTER-IDX > WS-STUDENT-TABLE-COUNT.
+
+           PERFORM 4000-DISPLAY-SUMMARY.
+
+           STOP RUN.
+
+       1000-DISPLAY-HEADER.
+           DISPLAY '==================================================='
+           DISPLAY '        DUPLICATE ENROLLMENT VALIDATION REPORT     '
+           DISPLAY '==================================================='.
+
+      *---------------------------------------------------------------*
+      * LOAD ONE STUDENT.VSAM RECORD INTO THE IN-MEMORY ROSTER         *
+      *---------------------------------------------------------------*
+       2000-BUILD-STUDENT-TABLE.
+           IF WS-STUDENT-TABLE-COUNT < 500
+               ADD 1 TO WS-STUDENT-TABLE-COUNT
+               MOVE STUDENT-VSAM-ID
+                   TO WS-STU-ID (WS-STUDENT-TABLE-COUNT)
+               MOVE STUDENT-VSAM-NAME
+                   TO WS-STU-NAME (WS-STUDENT-TABLE-COUNT)
+               MOVE STUDENT-VSAM-DOB
+                   TO WS-STU-DOB (WS-STUDENT-TABLE-COUNT)
+           ELSE
+               SET WS-TABLE-FULL TO TRUE
+           END-IF.
+
+           READ STUDENT-VSAM-FILE
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * COMPARE ROSTER ENTRY WS-OUTER-IDX AGAINST EVERY LATER ENTRY    *
+      * IN THE TABLE. EACH PAIR IS COMPARED EXACTLY ONCE.              *
+      *---------------------------------------------------------------*
+       3000-SCAN-FOR-DUPLICATES.
+           COMPUTE WS-START-IDX = WS-OUTER-IDX + 1.
+           PERFORM 3100-SCAN-INNER-ENTRY
+               VARYING WS-INNER-IDX FROM WS-START-IDX BY 1
+               UNTIL WS-INNER-IDX > WS-STUDENT-TABLE-COUNT.
+
+       3100-SCAN-INNER-ENTRY.
+           IF WS-STU-NAME (WS-OUTER-IDX) = WS-STU-NAME (WS-INNER-IDX)
+               AND WS-STU-DOB (WS-OUTER-IDX) = WS-STU-DOB (WS-INNER-IDX)
+               AND WS-STU-ID (WS-OUTER-IDX)
+                   NOT = WS-STU-ID (WS-INNER-IDX)
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY 'POSSIBLE DUPLICATE: ' WS-STU-NAME (WS-OUTER-IDX)
+               DISPLAY '   DOB: ' WS-STU-DOB (WS-OUTER-IDX)
+                   '   IDS: ' WS-STU-ID (WS-OUTER-IDX)
+                   ' AND ' WS-STU-ID (WS-INNER-IDX)
+           END-IF.
+
+       4000-DISPLAY-SUMMARY.
+           DISPLAY '==================================================='
+           DISPLAY 'STUDENTS SCANNED         : ' WS-STUDENT-TABLE-COUNT
+           DISPLAY 'POSSIBLE DUPLICATES FOUND: ' WS-DUP-COUNT
+           DISPLAY '=================================================='.
+
+       END PROGRAM PRGV0010.
